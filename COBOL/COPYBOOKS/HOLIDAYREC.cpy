@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    HOLIDAY-REC - ONE DATE FROM THE HOLIDAY-FILE MASTER
+      ******************************************************************
+       01  HOLIDAY-REC.
+           05  HOL-DATE-VALUE          PIC X(10).
