@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    ANPR-FEED-REC - ONE PLATE READ EXPORTED BY AN ANPR CAMERA.
+      *    NO VEHICLE TYPE IS PRESENT - THE CAMERA ONLY SEES THE PLATE
+      *    AND WHICH ZONE/TOLL POINT IT PASSED, SO TYPE (AND EXEMPTION)
+      *    IS RESOLVED AGAINST THE VEHICLE REGISTRY BY ANPRINTAKE.
+      ******************************************************************
+       01  ANPR-FEED-REC.
+           05  ANPR-PLATE               PIC X(10).
+           05  ANPR-ZONE-CODE           PIC X(04).
+           05  ANPR-DATE                PIC X(08).
+           05  ANPR-TIME                PIC X(05).
