@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    TOLL-RESULT-REC - ONE VEHICLE/DAY TOTAL WRITTEN BY THE
+      *    BATCH TOLL RUN TO TOLL-RESULT-FILE. CONSUMED BY THE
+      *    RECONCILIATION REPORT PROGRAM.
+      ******************************************************************
+       01  TOLL-RESULT-REC.
+           05  TRES-VEHICLE-ID         PIC X(10).
+           05  TRES-VEHICLE-TYPE       PIC X(10).
+           05  TRES-DATE               PIC X(08).
+           05  TRES-TOTAL-FEE          PIC 9(03).
+           05  TRES-ZONE-CODE          PIC X(04).
