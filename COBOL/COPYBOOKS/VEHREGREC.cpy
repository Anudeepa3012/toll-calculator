@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    VEHICLE-REG-REC - ONE ENTRY IN THE VEHICLE-REGISTRY-FILE
+      *    KEYED BY LICENSE PLATE. DRIVES VEHICLE TYPE AND EXEMPTION.
+      ******************************************************************
+       01  VEHICLE-REG-REC.
+           05  VREG-PLATE              PIC X(10).
+           05  VREG-VEHICLE-TYPE       PIC X(10).
+           05  VREG-EXEMPT-FLAG        PIC X(01).
