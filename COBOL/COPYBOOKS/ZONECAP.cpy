@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    ZONE-CAP-REC - ONE ZONE'S MAXIMUM DAILY FEE FROM THE
+      *    ZONE-CAP-FILE.
+      ******************************************************************
+       01  ZONE-CAP-REC.
+           05  ZCAP-ZONE-CODE          PIC X(04).
+           05  ZCAP-MAX-DAILY-FEE      PIC 9(03).
