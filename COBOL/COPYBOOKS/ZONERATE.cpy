@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ZONE-RATE-REC - ONE TIME-OF-DAY FEE BAND FROM THE
+      *    ZONE-RATE-FILE. EACH TOLL ZONE/CITY HAS ITS OWN SET OF
+      *    BANDS SO THE FEE SCHEDULE IS DATA-DRIVEN INSTEAD OF BEING
+      *    COMPILED INTO CALCULATE-FEE.
+      ******************************************************************
+       01  ZONE-RATE-REC.
+           05  ZRATE-ZONE-CODE         PIC X(04).
+           05  ZRATE-START-HOUR        PIC 9(02).
+           05  ZRATE-START-MINUTE      PIC 9(02).
+           05  ZRATE-END-HOUR          PIC 9(02).
+           05  ZRATE-END-MINUTE        PIC 9(02).
+           05  ZRATE-FEE               PIC 9(03).
