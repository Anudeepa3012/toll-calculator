@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    PASSAGE-REC - ONE VEHICLE PASSAGE READ FROM PASSAGE-FILE
+      *    PASSAGE-FILE IS LINE SEQUENTIAL, SORTED BY
+      *    VEHICLE/DATE/ZONE/TIME SO THE BATCH DRIVER CAN GROUP BY
+      *    VEHICLE, DAY AND ZONE ON THE FLY. PASSAGE-VEHICLE-ID
+      *    IDENTIFIES THE PHYSICAL VEHICLE (LICENSE PLATE) SO PASSAGES
+      *    FROM TWO DIFFERENT CARS OF THE SAME TYPE ARE NEVER GROUPED
+      *    TOGETHER, AND THE ZONE KEY KEEPS A VEHICLE'S SAME-DAY
+      *    PASSAGES THROUGH TWO DIFFERENT TOLL ZONES FROM BEING PRICED
+      *    AND CAPPED AGAINST THE WRONG ZONE'S RATE TABLE.
+      ******************************************************************
+       01  PASSAGE-REC.
+           05  PASSAGE-VEHICLE-ID      PIC X(10).
+           05  PASSAGE-VEHICLE-TYPE    PIC X(10).
+           05  PASSAGE-DATE            PIC X(08).
+           05  PASSAGE-TIME            PIC X(05).
+           05  PASSAGE-ZONE-CODE       PIC X(04).
