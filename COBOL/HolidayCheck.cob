@@ -6,6 +6,10 @@
       * DESCRIPTION :  PROGRAM TO CHECK GIVEN DATE IS A SATURDAY,
       *                SUNDAY OR NATIONAL HOLIDAY
       *                IF YES, HOLIDAY-FLAG IS MARKED & RETURNED AS YES
+      *                NATIONAL HOLIDAYS ARE MAINTAINED IN THE EXTERNAL
+      *                HOLIDAY-FILE MASTER AND LOADED ONCE AT THE START
+      *                OF THE RUN SO OPERATIONS CAN MAINTAIN NEXT
+      *                YEAR'S DATES WITHOUT A RECOMPILE.
       *****************************************************************
 
        ENVIRONMENT DIVISION.
@@ -13,11 +17,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT HOLIDAY-FILE ASSIGN TO "COBOL/DATA/HOLIDAYS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
+       FD  HOLIDAY-FILE.
+       COPY "HOLIDAYREC.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01 WS-HOLIDAY-FILE-STATUS    PIC X(2)  VALUE SPACES.
+       01 WS-HOLIDAYS-LOADED        PIC X     VALUE 'N'.
+
        01 WS-INP-DATE               PIC 9(8).
        01 WS-INP-DATE-FUNC          PIC 9(8).
        01 WS-DAY-OF-WEEK            PIC S9(8).
@@ -28,20 +42,23 @@
        01 HOLIDAY-LIST.
            05 HOLIDAY-DATE OCCURS 10 TIMES.
               10 HOLIDAY-DATE-VALUE PIC X(10).
+       01 WS-HOLIDAY-COUNT          PIC 9(2) VALUE 0.
 
       ******************************************************************
        LINKAGE SECTION.
-       01 LNK-PASSED-DATE          PIC X(8). 
+       01 LNK-PASSED-DATE          PIC X(8).
        01 LNK-HOLIDAY-FLAG         PIC X.
       ******************************************************************
 
        PROCEDURE DIVISION USING LNK-PASSED-DATE LNK-HOLIDAY-FLAG.
 
-           MOVE "20250101" TO HOLIDAY-DATE-VALUE(1)
-           MOVE "20251225" TO HOLIDAY-DATE-VALUE(2)
+           MOVE SPACE TO LNK-HOLIDAY-FLAG
 
+           IF WS-HOLIDAYS-LOADED = 'N'
+               PERFORM LOAD-HOLIDAY-MASTER
+           END-IF
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-HOLIDAY-COUNT
                    IF  LNK-PASSED-DATE = HOLIDAY-DATE-VALUE(IDX)
                    MOVE 'Y' TO LNK-HOLIDAY-FLAG
                    GOBACK
@@ -50,16 +67,38 @@
 
            MOVE LNK-PASSED-DATE TO WS-INP-DATE
 
-          COMPUTE WS-DAY-OF-WEEK = FUNCTION INTEGER-OF-DATE(WS-INP-DATE)                 
-               DIVIDE WS-DAY-OF-WEEK  BY 7 GIVING  WS-QUOTIENT  
+          COMPUTE WS-DAY-OF-WEEK = FUNCTION INTEGER-OF-DATE(WS-INP-DATE)
+               DIVIDE WS-DAY-OF-WEEK  BY 7 GIVING  WS-QUOTIENT
                REMAINDER WS-REMAINDER
-                      
+
                       EVALUATE WS-REMAINDER
                       WHEN 0
                           MOVE 'Y' TO LNK-HOLIDAY-FLAG
-                      WHEN 6                             
-                          MOVE 'Y' TO LNK-HOLIDAY-FLAG              
+                      WHEN 6
+                          MOVE 'Y' TO LNK-HOLIDAY-FLAG
                       END-EVALUATE
 
                       GOBACK.
-           
\ No newline at end of file
+
+      *    LOAD NATIONAL HOLIDAY DATES FROM THE EXTERNAL MASTER FILE
+       LOAD-HOLIDAY-MASTER.
+
+           MOVE 'Y' TO WS-HOLIDAYS-LOADED
+           MOVE 0   TO WS-HOLIDAY-COUNT
+
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HOLIDAY-FILE-STATUS = "10"
+                   READ HOLIDAY-FILE
+                       AT END
+                           MOVE "10" TO WS-HOLIDAY-FILE-STATUS
+                       NOT AT END
+                           IF WS-HOLIDAY-COUNT < 10
+                               ADD 1 TO WS-HOLIDAY-COUNT
+                               MOVE HOL-DATE-VALUE
+                                 TO HOLIDAY-DATE-VALUE(WS-HOLIDAY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
