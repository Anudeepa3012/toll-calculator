@@ -6,14 +6,18 @@
       * DESCRIPTION :  TOLL FEE CALCULATOR 1.0
       *                A CALCULATOR FOR VEHICLE TOLL FEES.
       *              * Fees will differ between 8 SEK and 18 SEK,
-      *                depending on the time of day 
+      *                depending on the time of day
       *              * Rush-hour traffic will render the highest fee
       *              * The maximum fee for one day is 60 SEK
       *              * A vehicle should only be charged once an HOUR
-      *              * In the case of multiple fees in the same 
+      *              * In the case of multiple fees in the same
       *                HOUR period, the highest one applies.
       *              * Some vehicle types are fee-free
       *              * Weekends and holidays are fee-free
+      *              * Can run INTERACTIVE (console, one vehicle at a
+      *                time) or BATCH (PASSAGE-FILE of many vehicles,
+      *                grouped by vehicle and day, results written to
+      *                TOLL-RESULT-FILE)
       *****************************************************************
 
        ENVIRONMENT DIVISION.
@@ -21,123 +25,801 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT PASSAGE-FILE ASSIGN TO "COBOL/DATA/PASSAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PASSAGE-FILE-STATUS.
+
+           SELECT OPTIONAL TOLL-RESULT-FILE
+               ASSIGN TO "COBOL/DATA/TOLLRESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           SELECT VEHICLE-REGISTRY-FILE
+               ASSIGN TO "COBOL/DATA/VEHICLEREG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VREG-PLATE
+               FILE STATUS IS WS-VEHREG-FILE-STATUS.
+
+           SELECT OPTIONAL BILLING-STATEMENT-FILE
+               ASSIGN TO "COBOL/DATA/STATEMENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-FILE-STATUS.
+
+           SELECT ZONE-RATE-FILE
+               ASSIGN TO "COBOL/DATA/ZONERATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ZRATE-FILE-STATUS.
+
+           SELECT ZONE-CAP-FILE
+               ASSIGN TO "COBOL/DATA/ZONECAPS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ZCAP-FILE-STATUS.
+
+           SELECT OPTIONAL EXCEPTION-FILE
+               ASSIGN TO "COBOL/DATA/EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT BATCH-CHECKPOINT-FILE
+               ASSIGN TO "COBOL/DATA/BATCH-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN TO "COBOL/DATA/AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
+       FD  PASSAGE-FILE.
+       COPY "PASSAGEREC.cpy".
+
+       FD  TOLL-RESULT-FILE.
+       COPY "TOLLRESREC.cpy".
+
+       FD  VEHICLE-REGISTRY-FILE.
+       COPY "VEHREGREC.cpy".
+
+       FD  BILLING-STATEMENT-FILE.
+       01  STATEMENT-LINE            PIC X(60).
+
+       FD  ZONE-RATE-FILE.
+       COPY "ZONERATE.cpy".
+
+       FD  ZONE-CAP-FILE.
+       COPY "ZONECAP.cpy".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE            PIC X(60).
+
+       FD  BATCH-CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           05  CKPT-VEHICLE-ID       PIC X(10).
+           05  CKPT-DATE             PIC X(08).
+           05  CKPT-ZONE-CODE        PIC X(04).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                PIC X(120).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-RUN-MODE               PIC X VALUE 'I'.
+
+       01  WS-PASSAGE-FILE-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-PASSAGE-EOF            PIC X     VALUE 'N'.
+
+       01  WS-RESULT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+
+       01  WS-VEHREG-FILE-STATUS     PIC X(2)  VALUE SPACES.
+
+       01  WS-STATEMENT-FILE-STATUS  PIC X(2)  VALUE SPACES.
+
+       01  WS-ZRATE-FILE-STATUS      PIC X(2)  VALUE SPACES.
+       01  WS-ZCAP-FILE-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-EXCEPTION-FILE-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-CHECKPOINT-FILE-STATUS PIC X(2)  VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS      PIC X(2)  VALUE SPACES.
+
+      *    ONE LINE WRITTEN TO AUDIT-FILE PER TOLL DECISION (HOLIDAY
+      *    CHECK, EXEMPTION CHECK, PER-PASSAGE FEE BAND, HOURLY-DEDUP
+      *    MERGE) SO A DISPUTED CHARGE CAN BE RECONSTRUCTED AFTER THE
+      *    FACT INSTEAD OF RELYING ON WHAT WAS DISPLAYED AT THE TIME
+       01  WS-AUDIT-TIMESTAMP        PIC X(21).
+       01  WS-AUDIT-EVENT            PIC X(60).
+
+      *    LAST VEHICLE/DATE/ZONE GROUP FULLY POSTED TO TOLL-RESULT-FILE
+      *    ON A PRIOR RUN, SO A RESTARTED BATCH RUN CAN SKIP PAST IT
+      *    INSTEAD OF CHARGING THAT VEHICLE/DAY/ZONE TWICE. SPACES
+      *    MEANS NO CHECKPOINT ON FILE - START FROM THE FIRST
+      *    PASSAGE-FILE RECORD.
+       01  WS-CHECKPOINT-VEHICLE-ID  PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-DATE        PIC X(08) VALUE SPACES.
+       01  WS-CHECKPOINT-ZONE-CODE   PIC X(04) VALUE SPACES.
+       01  WS-SKIP-GROUP             PIC X     VALUE 'N'.
+
+       01  WS-GROUP-VEHICLE-ID       PIC X(10).
+       01  WS-GROUP-DATE             PIC X(08).
+       01  WS-GROUP-ZONE-CODE        PIC X(04).
+
+      *    'Y' ONCE A VEHICLE/DATE/ZONE GROUP'S HEADER FIELDS HAVE
+      *    BEEN CAPTURED FROM THE FIRST PASSAGE-FILE RECORD IN THAT
+      *    GROUP, UNTIL PROCESS-BATCH-GROUP HAS RUN FOR IT. KEPT
+      *    SEPARATE FROM TIME-COUNT SO A GROUP WHOSE PASSAGES ALL FAIL
+      *    VALIDATE-TIME-VALUE (LEAVING TIME-COUNT AT 0) IS STILL
+      *    RECOGNISED AS "IN PROGRESS" RATHER THAN HAVING ITS HEADER
+      *    OVERWRITTEN BY THE NEXT RECORD BEFORE THE GROUP BOUNDARY IS
+      *    EVER DETECTED.
+       01  WS-GROUP-IN-PROGRESS      PIC X     VALUE 'N'.
+
+       01  WS-VEHICLE-PLATE          PIC X(10).
        01  WS-VEHICLE-TYPE           PIC X(10).
        01  WS-DATE-ENTRY             PIC X(8).
+       01  WS-DATE-FIELDS REDEFINES WS-DATE-ENTRY.
+           05  WS-DATE-YYYY          PIC 9(04).
+           05  WS-DATE-MM            PIC 9(02).
+           05  WS-DATE-DD            PIC 9(02).
+       01  WS-ZONE-CODE              PIC X(04).
        01  WS-HOLIDAY-FLAG           PIC X VALUE SPACE.
        01  WS-TIME-ENTRY             PIC X(05).
        01  WS-TOTAL-FEE              PIC 9(03) VALUE 0.
        01  WS-CURRENT-FEE            PIC 9(03).
        01  WS-MAX-DAILY-FEE          PIC 9(03) VALUE 60.
 
-       01  WS-CURRENT-HOUR          PIC 9(02) VALUE 99.
-      
-       01  WS-EXEMPT-VEH-FLAG        PIC X VALUE 'N'.
+      *    ZONE-RATE-TABLE AND ZONE-CAP-TABLE ARE LOADED ONCE FROM
+      *    ZONE-RATE-FILE/ZONE-CAP-FILE AT THE START OF THE RUN SO
+      *    CALCULATE-FEE AND TOLL-FEE-CALCULATION CAN LOOK UP EACH
+      *    ZONE/CITY'S OWN TIME-OF-DAY BANDS AND DAILY CAP INSTEAD OF
+      *    HAVING A SINGLE SCHEDULE COMPILED IN.
+       01  ZONE-RATE-TABLE.
+           05  ZONE-RATE-ENTRY OCCURS 50 TIMES.
+               10  ZRATE-T-ZONE-CODE    PIC X(04).
+               10  ZRATE-T-START-HOUR   PIC 9(02).
+               10  ZRATE-T-START-MIN    PIC 9(02).
+               10  ZRATE-T-END-HOUR     PIC 9(02).
+               10  ZRATE-T-END-MIN      PIC 9(02).
+               10  ZRATE-T-FEE          PIC 9(03).
+       01  WS-ZONE-RATE-COUNT        PIC 9(02) VALUE 0.
 
-       01  VEHICLE-EXEMPT-LIST.
-           05  WS-EXEMPT-VEHICLE OCCURS 6 TIMES.
-               10  EXEMPT-VEH-TYP     PIC X(10).
+       01  ZONE-CAP-TABLE.
+           05  ZONE-CAP-ENTRY OCCURS 10 TIMES.
+               10  ZCAP-T-ZONE-CODE     PIC X(04).
+               10  ZCAP-T-MAX-DAILY-FEE PIC 9(03).
+       01  WS-ZONE-CAP-COUNT         PIC 9(02) VALUE 0.
 
-       01  HOLIDAY-DATE-LIST.
-           05  HOLIDAY-DATE OCCURS 10 TIMES.
-               10  HOLIDAY-VALUE     PIC X(10).
+       01  ZIDX                      PIC 9(02).
+       01  WS-CUR-MINOFDAY           PIC 9(04).
+       01  WS-BAND-START-MINOFDAY    PIC 9(04).
+       01  WS-BAND-END-MINOFDAY      PIC 9(04).
 
+       01  WS-CURRENT-HOUR          PIC 9(02) VALUE 99.
+
+       01  WS-EXEMPT-VEH-FLAG        PIC X VALUE 'N'.
+      *    SET (NOT ACTED ON DIRECTLY) BY CHECK-DATE-HOLIDAY/
+      *    CHECK-EXEMPTION IN PLACE OF A DIRECT STOP RUN, SO AN
+      *    INTERACTIVE HOLIDAY/EXEMPT-VEHICLE RESULT UNWINDS THROUGH
+      *    INTERACTIVE-RUN'S EXISTING WS-HOLIDAY-FLAG/WS-EXEMPT-VEH-FLAG
+      *    GUARDS BACK TO MAIN-LOGIC'S CLOSE STATEMENTS AND SINGLE
+      *    STOP RUN, INSTEAD OF LEAVING VEHICLE-REGISTRY-FILE/
+      *    BILLING-STATEMENT-FILE/AUDIT-FILE OPEN FOR AN IMPLICIT CLOSE.
+       01  WS-ABORT-RUN              PIC X VALUE 'N'.
 
-       01  IDX                       PIC 9(02) VALUE 1.
        01  WS-HOUR                   PIC 9(02).
        01  WS-MINUTE                 PIC 9(02).
        01  TIME-HH-STR               PIC X(02).
        01  TIME-MM-STR               PIC X(02).
        01  TIME-LEN                  PIC 9(01).
        01  WS-HOURLY-MAXFEE          PIC 9(03) VALUE 0.
+       01  WS-HOURLY-MAX-IDX         PIC 9(02) VALUE 0.
        01 TIME-IDX                   PIC 9(02).
        01 TIME-COUNT                 PIC 9(02) VALUE 0.
-       
+       01  WS-CAPPED-FLAG            PIC X VALUE 'N'.
+
+      *    PER-PASSAGE DETAIL CAPTURED DURING TOLL-FEE-CALCULATION FOR
+      *    THE PER-VEHICLE BILLING STATEMENT: THE FEE BAND EACH
+      *    PASSAGE FELL INTO, AND WHETHER IT WAS THE ONE CHARGED FOR
+      *    ITS HOUR OR MERGED AWAY BY THE ONE-CHARGE-PER-HOUR RULE.
+       01  PASSAGE-DETAIL-TABLE.
+           05  PASSAGE-DETAIL-ENTRY OCCURS 10 TIMES.
+               10  PD-TIME           PIC X(05).
+               10  PD-FEE            PIC 9(03).
+               10  PD-HOUR           PIC 9(02).
+               10  PD-CHARGED        PIC X(01).
+
        01 WS-TIME-ENTRY-TABLE.
           05 WS-TIME-ENTRY-ITEM OCCURS 10 TIMES.
                10 TIME-VAL           PIC X(05).
-          
+
        01 TIME-VAL-BUFFER            PIC X(05).
 
+      *    INPUT VALIDATION - REJECT BAD DATES/TIMES BEFORE THEY REACH
+      *    HOLIDAYCHECK OR TOLL-FEE-CALCULATION. IN BATCH MODE BAD
+      *    RECORDS ARE WRITTEN TO EXCEPTION-FILE INSTEAD OF PROCESSED;
+      *    IN INTERACTIVE MODE THE OPERATOR IS RE-PROMPTED.
+       01  WS-DATE-VALID-FLAG        PIC X VALUE 'Y'.
+       01  WS-TIME-VALID-FLAG        PIC X VALUE 'Y'.
+       01  WS-EXCEPTION-VALUE        PIC X(10).
+       01  WS-EXCEPTION-REASON       PIC X(20).
+
+      *    DAYS IN EACH CALENDAR MONTH FOR A NON-LEAP YEAR, INDEXED BY
+      *    WS-DATE-MM, SO VALIDATE-DATE-ENTRY CAN REJECT AN IMPOSSIBLE
+      *    DAY (E.G. 20250431 OR 20250230) BEFORE IT REACHES
+      *    HOLIDAYCHECK'S FUNCTION INTEGER-OF-DATE, WHICH IS UNDEFINED
+      *    FOR A DATE THAT DOES NOT EXIST
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 28.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 30.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 30.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 30.
+           05  FILLER                PIC 9(02) VALUE 31.
+           05  FILLER                PIC 9(02) VALUE 30.
+           05  FILLER                PIC 9(02) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05  WS-DIM                PIC 9(02) OCCURS 12 TIMES.
+       01  WS-MAX-DAY-FOR-MONTH      PIC 9(02).
+       01  WS-LEAP-YEAR-FLAG         PIC X     VALUE 'N'.
+
       ******************************************************************
             PROCEDURE DIVISION.
       ******************************************************************
 
-           DISPLAY "ENTER TYPE OF VEHICLE (e.g., CAR, TRACTOR): "
-           ACCEPT   WS-VEHICLE-TYPE
+       MAIN-LOGIC.
+
+           OPEN INPUT  VEHICLE-REGISTRY-FILE
+           OPEN EXTEND BILLING-STATEMENT-FILE
+           OPEN EXTEND AUDIT-FILE
+
+           PERFORM LOAD-ZONE-RATES
+           PERFORM LOAD-ZONE-CAPS
+
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): "
+           ACCEPT   WS-RUN-MODE
+
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               MOVE 'B' TO WS-RUN-MODE
+               PERFORM BATCH-RUN
+           ELSE
+               MOVE 'I' TO WS-RUN-MODE
+               PERFORM INTERACTIVE-RUN
+           END-IF
+
+           CLOSE VEHICLE-REGISTRY-FILE
+           CLOSE BILLING-STATEMENT-FILE
+           CLOSE AUDIT-FILE
+
+           STOP RUN.
+
+      *    LOAD EVERY ZONE'S TIME-OF-DAY FEE BANDS FROM ZONE-RATE-FILE
+       LOAD-ZONE-RATES.
+
+           MOVE 0 TO WS-ZONE-RATE-COUNT
+
+           OPEN INPUT ZONE-RATE-FILE
+           IF WS-ZRATE-FILE-STATUS = "00"
+               PERFORM UNTIL WS-ZRATE-FILE-STATUS = "10"
+                   READ ZONE-RATE-FILE
+                       AT END
+                           MOVE "10" TO WS-ZRATE-FILE-STATUS
+                       NOT AT END
+                           IF WS-ZONE-RATE-COUNT < 50
+                               ADD 1 TO WS-ZONE-RATE-COUNT
+                               MOVE ZONE-RATE-REC
+                                 TO ZONE-RATE-ENTRY(WS-ZONE-RATE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ZONE-RATE-FILE
+           END-IF.
+
+      *    LOAD EVERY ZONE'S MAXIMUM DAILY FEE FROM ZONE-CAP-FILE
+       LOAD-ZONE-CAPS.
+
+           MOVE 0 TO WS-ZONE-CAP-COUNT
+
+           OPEN INPUT ZONE-CAP-FILE
+           IF WS-ZCAP-FILE-STATUS = "00"
+               PERFORM UNTIL WS-ZCAP-FILE-STATUS = "10"
+                   READ ZONE-CAP-FILE
+                       AT END
+                           MOVE "10" TO WS-ZCAP-FILE-STATUS
+                       NOT AT END
+                           IF WS-ZONE-CAP-COUNT < 10
+                               ADD 1 TO WS-ZONE-CAP-COUNT
+                               MOVE ZONE-CAP-REC
+                                 TO ZONE-CAP-ENTRY(WS-ZONE-CAP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ZONE-CAP-FILE
+           END-IF.
+
+      *    INTERACTIVE MODE - ONE VEHICLE ENTERED AT THE CONSOLE
+       INTERACTIVE-RUN.
+
+           DISPLAY "ENTER VEHICLE PLATE NUMBER: "
+           ACCEPT   WS-VEHICLE-PLATE
+
+      *    A PLATE NOT IN THE REGISTRY IS TREATED AS "UNKNOWN" - THE
+      *    SAME FALLBACK ANPRINTAKE'S RESOLVE-VEHICLE-TYPE USES -
+      *    RATHER THAN LEAVING WS-VEHICLE-TYPE BLANK
+           MOVE "UNKNOWN" TO WS-VEHICLE-TYPE
+
+           MOVE 'N' TO WS-DATE-VALID-FLAG
+           PERFORM UNTIL WS-DATE-VALID-FLAG = 'Y'
+               DISPLAY "ENTER DATE (YYYYMMDD): "
+               ACCEPT   WS-DATE-ENTRY
+               PERFORM VALIDATE-DATE-ENTRY
+               IF WS-DATE-VALID-FLAG NOT = 'Y'
+                   DISPLAY "INVALID DATE - PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM
+
+           DISPLAY "ENTER TOLL ZONE CODE: "
+           ACCEPT   WS-ZONE-CODE
 
-           DISPLAY "ENTER DATE (YYYYMMDD): "
-           ACCEPT   WS-DATE-ENTRY
-      
       *    ENTER TIMES TO CHECK
 
+           MOVE 0 TO TIME-COUNT
            PERFORM VARYING TIME-IDX FROM 1 BY 1 UNTIL TIME-IDX > 10
-               DISPLAY "ENTER TIME (HH:MM) OR STOP:"
-               ACCEPT   TIME-VAL-BUFFER
-                        IF TIME-VAL-BUFFER = "STOP"
-                           EXIT PERFORM
-                        END-IF
+               MOVE 'N' TO WS-TIME-VALID-FLAG
+               PERFORM UNTIL WS-TIME-VALID-FLAG = 'Y'
+                   DISPLAY "ENTER TIME (HH:MM) OR STOP:"
+                   ACCEPT   TIME-VAL-BUFFER
+                   IF TIME-VAL-BUFFER = "STOP"
+                       MOVE 'Y' TO WS-TIME-VALID-FLAG
+                   ELSE
+                       MOVE TIME-VAL-BUFFER TO WS-TIME-ENTRY
+                       PERFORM VALIDATE-TIME-VALUE
+                       IF WS-TIME-VALID-FLAG NOT = 'Y'
+                           DISPLAY "INVALID TIME - RE-ENTER (HH:MM)"
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF TIME-VAL-BUFFER = "STOP"
+                   EXIT PERFORM
+               END-IF
                ADD 1 TO TIME-COUNT
                MOVE TIME-VAL-BUFFER TO WS-TIME-ENTRY-ITEM(TIME-IDX)
            END-PERFORM
-           
-           PERFORM EXEMPT-VEHICLE-LIST
+
            PERFORM CHECK-DATE-HOLIDAY
-           PERFORM CHECK-EXEMPTION
-           PERFORM TOLL-FEE-CALCULATION.
-      
-      *    LIST OF VEHICLES EXEMPTED 
-
-       EXEMPT-VEHICLE-LIST.
-
-           MOVE "MOTORBIKE" TO EXEMPT-VEH-TYP(1)
-           MOVE "TRACTOR"   TO EXEMPT-VEH-TYP(2)
-           MOVE "EMERGENCY" TO EXEMPT-VEH-TYP(3)
-           MOVE "DIPLOMAT"  TO EXEMPT-VEH-TYP(4)
-           MOVE "FOREIGN"   TO EXEMPT-VEH-TYP(5)
-           MOVE "MILITARY"  TO EXEMPT-VEH-TYP(6).
-      
+           IF WS-HOLIDAY-FLAG NOT = 'Y'
+               PERFORM CHECK-EXEMPTION
+               IF WS-EXEMPT-VEH-FLAG NOT = 'Y'
+                   PERFORM TOLL-FEE-CALCULATION
+               END-IF
+           END-IF.
+
+      *    BATCH MODE - PASSAGE-FILE GROUPED BY VEHICLE AND DAY
+       BATCH-RUN.
+
+           OPEN INPUT  PASSAGE-FILE
+
+           IF WS-PASSAGE-FILE-STATUS NOT = "00"
+               DISPLAY "PASSAGE-FILE NOT FOUND - ABORTING BATCH RUN"
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND TOLL-RESULT-FILE
+           OPEN EXTEND EXCEPTION-FILE
+
+           PERFORM LOAD-CHECKPOINT
+
+           MOVE 'N' TO WS-PASSAGE-EOF
+           MOVE 'N' TO WS-GROUP-IN-PROGRESS
+           MOVE 0   TO TIME-COUNT
+           MOVE SPACES TO WS-GROUP-VEHICLE-ID WS-GROUP-DATE
+                          WS-GROUP-ZONE-CODE
+
+           READ PASSAGE-FILE
+               AT END MOVE 'Y' TO WS-PASSAGE-EOF
+           END-READ
+
+           PERFORM UNTIL WS-PASSAGE-EOF = 'Y'
+               IF WS-GROUP-IN-PROGRESS = 'N'
+                   PERFORM CHECK-GROUP-ORDER
+                   MOVE 'Y' TO WS-GROUP-IN-PROGRESS
+                   MOVE PASSAGE-VEHICLE-ID   TO WS-GROUP-VEHICLE-ID
+                   MOVE PASSAGE-VEHICLE-ID   TO WS-VEHICLE-PLATE
+                   MOVE PASSAGE-VEHICLE-TYPE TO WS-VEHICLE-TYPE
+                   MOVE PASSAGE-DATE         TO WS-GROUP-DATE
+                   MOVE PASSAGE-DATE         TO WS-DATE-ENTRY
+                   MOVE PASSAGE-ZONE-CODE    TO WS-GROUP-ZONE-CODE
+                   MOVE PASSAGE-ZONE-CODE    TO WS-ZONE-CODE
+                   PERFORM SET-SKIP-GROUP-FLAG
+               END-IF
+
+               IF PASSAGE-VEHICLE-ID = WS-GROUP-VEHICLE-ID
+                  AND PASSAGE-DATE = WS-GROUP-DATE
+                  AND PASSAGE-ZONE-CODE = WS-GROUP-ZONE-CODE
+                   IF WS-SKIP-GROUP NOT = 'Y'
+                       MOVE PASSAGE-TIME TO WS-TIME-ENTRY
+                       PERFORM VALIDATE-TIME-VALUE
+                       IF WS-TIME-VALID-FLAG NOT = 'Y'
+                           MOVE PASSAGE-TIME   TO WS-EXCEPTION-VALUE
+                           MOVE "INVALID TIME" TO WS-EXCEPTION-REASON
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                           IF TIME-COUNT < 10
+                               ADD 1 TO TIME-COUNT
+                               MOVE PASSAGE-TIME
+                                 TO WS-TIME-ENTRY-ITEM(TIME-COUNT)
+                           ELSE
+                               MOVE PASSAGE-TIME TO WS-EXCEPTION-VALUE
+                               MOVE "TIME TABLE FULL"
+                                 TO WS-EXCEPTION-REASON
+                               PERFORM WRITE-EXCEPTION-RECORD
+                           END-IF
+                       END-IF
+                   END-IF
+                   READ PASSAGE-FILE
+                       AT END MOVE 'Y' TO WS-PASSAGE-EOF
+                   END-READ
+               ELSE
+                   IF WS-SKIP-GROUP NOT = 'Y'
+                       PERFORM PROCESS-BATCH-GROUP
+                   END-IF
+                   MOVE 0   TO TIME-COUNT
+                   MOVE 'N' TO WS-GROUP-IN-PROGRESS
+               END-IF
+           END-PERFORM
+
+           IF WS-GROUP-IN-PROGRESS = 'Y'
+              AND WS-SKIP-GROUP NOT = 'Y'
+               PERFORM PROCESS-BATCH-GROUP
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE PASSAGE-FILE
+           CLOSE TOLL-RESULT-FILE
+           CLOSE EXCEPTION-FILE.
+
+      *    THE CHECKPOINT/RESTART SKIP LOGIC BELOW ONLY WORKS IF
+      *    PASSAGE-FILE IS TRULY IN VEHICLE/DATE/ZONE ORDER - A GROUP
+      *    THAT ARRIVES OUT OF ORDER (BUILT BY HAND, OR BY A FUTURE
+      *    PRODUCER THAT DOESN'T SORT) COULD LEXICALLY COMPARE AS
+      *    "ALREADY POSTED" AND BE SILENTLY SKIPPED FOREVER ON A
+      *    RESTART. RATHER THAN TRUST EVERY PRODUCER TO GET THIS
+      *    RIGHT, ABORT THE RUN THE MOMENT A GROUP'S KEY IS LEXICALLY
+      *    LESS THAN THE PREVIOUS GROUP'S - WS-GROUP-VEHICLE-ID/DATE/
+      *    ZONE-CODE STILL HOLD THE PREVIOUS GROUP'S KEY AT THIS POINT,
+      *    SINCE THE CALLER HAS NOT YET OVERWRITTEN THEM FOR THE NEW
+      *    GROUP.
+       CHECK-GROUP-ORDER.
+
+           IF WS-GROUP-VEHICLE-ID NOT = SPACES
+               IF PASSAGE-VEHICLE-ID < WS-GROUP-VEHICLE-ID
+                   DISPLAY "PASSAGE-FILE OUT OF ORDER - VEHICLE "
+                       PASSAGE-VEHICLE-ID " FOLLOWS "
+                       WS-GROUP-VEHICLE-ID " - ABORTING BATCH RUN"
+                   STOP RUN
+               ELSE
+                   IF PASSAGE-VEHICLE-ID = WS-GROUP-VEHICLE-ID
+                       IF PASSAGE-DATE < WS-GROUP-DATE
+                           DISPLAY "PASSAGE-FILE OUT OF ORDER - "
+                               WS-GROUP-VEHICLE-ID " DATE "
+                               PASSAGE-DATE " FOLLOWS " WS-GROUP-DATE
+                               " - ABORTING BATCH RUN"
+                           STOP RUN
+                       ELSE
+                           IF PASSAGE-DATE = WS-GROUP-DATE
+                              AND PASSAGE-ZONE-CODE < WS-GROUP-ZONE-CODE
+                               DISPLAY "PASSAGE-FILE OUT OF ORDER - "
+                                   WS-GROUP-VEHICLE-ID " " WS-GROUP-DATE
+                                   " ZONE " PASSAGE-ZONE-CODE
+                                   " FOLLOWS " WS-GROUP-ZONE-CODE
+                                   " - ABORTING BATCH RUN"
+                               STOP RUN
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    A RESTARTED RUN SKIPS ANY GROUP AT OR BEFORE THE LAST ONE
+      *    CHECKPOINTED ON A PRIOR RUN, SINCE PASSAGE-FILE IS SORTED BY
+      *    VEHICLE/DATE/ZONE AND A LEXICAL COMPARE OF THE THREE KEYS IS
+      *    ENOUGH TO TELL WHETHER THIS GROUP WAS ALREADY POSTED
+       SET-SKIP-GROUP-FLAG.
+
+           MOVE 'N' TO WS-SKIP-GROUP
+
+           IF WS-CHECKPOINT-VEHICLE-ID NOT = SPACES
+               IF WS-GROUP-VEHICLE-ID < WS-CHECKPOINT-VEHICLE-ID
+                   MOVE 'Y' TO WS-SKIP-GROUP
+               ELSE
+                   IF WS-GROUP-VEHICLE-ID = WS-CHECKPOINT-VEHICLE-ID
+                       IF WS-GROUP-DATE < WS-CHECKPOINT-DATE
+                           MOVE 'Y' TO WS-SKIP-GROUP
+                       ELSE
+                           IF WS-GROUP-DATE = WS-CHECKPOINT-DATE
+                              AND WS-GROUP-ZONE-CODE
+                                  NOT > WS-CHECKPOINT-ZONE-CODE
+                               MOVE 'Y' TO WS-SKIP-GROUP
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    RUN ONE VEHICLE/DAY GROUP THROUGH THE SAME RULES AS
+      *    INTERACTIVE MODE, BUT SKIP (RATHER THAN STOP) ON A
+      *    HOLIDAY, AN EXEMPT VEHICLE OR A BAD DATE SO THE REST OF
+      *    THE DAY'S PASSAGES STILL GET PROCESSED. THIS RUNS FOR EVERY
+      *    GROUP BOUNDARY REACHED - EVEN ONE WHOSE PASSAGES ALL FAILED
+      *    VALIDATE-TIME-VALUE (LEAVING TIME-COUNT AT 0) - SO THE
+      *    GROUP STILL GETS DATE/HOLIDAY/EXEMPTION-CHECKED, AUDITED AND
+      *    CHECKPOINTED INSTEAD OF SILENTLY VANISHING AND BEING
+      *    RE-EXAMINED ON EVERY RESTART
+       PROCESS-BATCH-GROUP.
+
+           PERFORM VALIDATE-DATE-ENTRY
+           IF WS-DATE-VALID-FLAG NOT = 'Y'
+               MOVE WS-GROUP-DATE       TO WS-EXCEPTION-VALUE
+               MOVE "INVALID DATE"      TO WS-EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM CHECK-DATE-HOLIDAY
+               IF WS-HOLIDAY-FLAG NOT = 'Y'
+                   PERFORM CHECK-EXEMPTION
+                   IF WS-EXEMPT-VEH-FLAG NOT = 'Y'
+                       IF TIME-COUNT > 0
+                           PERFORM TOLL-FEE-CALCULATION
+                           PERFORM WRITE-TOLL-RESULT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT.
+
+      *    LOAD THE VEHICLE/DATE/ZONE OF THE LAST GROUP FULLY POSTED ON
+      *    A PRIOR RUN SO THIS RUN CAN SKIP PAST IT INSTEAD OF
+      *    CHARGING THAT VEHICLE/DAY/ZONE TWICE. NO CHECKPOINT ON FILE
+      *    MEANS THIS IS A FRESH RUN - START FROM THE FIRST
+      *    PASSAGE-FILE RECORD
+       LOAD-CHECKPOINT.
+
+           MOVE SPACES TO WS-CHECKPOINT-VEHICLE-ID WS-CHECKPOINT-DATE
+                          WS-CHECKPOINT-ZONE-CODE
+
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ BATCH-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-VEHICLE-ID TO WS-CHECKPOINT-VEHICLE-ID
+                       MOVE CKPT-DATE       TO WS-CHECKPOINT-DATE
+                       MOVE CKPT-ZONE-CODE  TO WS-CHECKPOINT-ZONE-CODE
+               END-READ
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+      *    RECORD THE GROUP JUST PROCESSED AS THE NEW RESTART POINT.
+      *    BATCH-CHECKPOINT-FILE IS LINE SEQUENTIAL SO IT IS REWRITTEN
+      *    FROM SCRATCH RATHER THAN REWRITTEN IN PLACE
+       WRITE-CHECKPOINT.
+
+           MOVE WS-GROUP-VEHICLE-ID TO WS-CHECKPOINT-VEHICLE-ID
+           MOVE WS-GROUP-DATE       TO WS-CHECKPOINT-DATE
+           MOVE WS-GROUP-ZONE-CODE  TO WS-CHECKPOINT-ZONE-CODE
+
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-VEHICLE-ID TO CKPT-VEHICLE-ID
+           MOVE WS-CHECKPOINT-DATE       TO CKPT-DATE
+           MOVE WS-CHECKPOINT-ZONE-CODE  TO CKPT-ZONE-CODE
+           WRITE CHECKPOINT-LINE
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      *    A BATCH RUN THAT REACHES THE END OF PASSAGE-FILE COMPLETED
+      *    CLEANLY, SO THE NEXT RUN SHOULD START OVER FROM THE
+      *    BEGINNING RATHER THAN SKIP EVERY GROUP JUST POSTED
+       CLEAR-CHECKPOINT.
+
+           MOVE SPACES TO WS-CHECKPOINT-VEHICLE-ID WS-CHECKPOINT-DATE
+                          WS-CHECKPOINT-ZONE-CODE
+
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      *    WRITE ONE BAD DATE/TIME RECORD TO EXCEPTION-FILE INSTEAD OF
+      *    LETTING IT REACH HOLIDAYCHECK OR TOLL-FEE-CALCULATION
+       WRITE-EXCEPTION-RECORD.
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING WS-GROUP-VEHICLE-ID " " WS-GROUP-DATE " '"
+               WS-EXCEPTION-VALUE "' " WS-EXCEPTION-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+      *    WRITE ONE LINE TO AUDIT-FILE FOR A TOLL DECISION POINT
+      *    (WS-AUDIT-EVENT SET BY THE CALLER) SO A DISPUTED CHARGE CAN
+      *    BE RECONSTRUCTED AFTER THE FACT
+       WRITE-AUDIT-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-AUDIT-TIMESTAMP " " WS-VEHICLE-PLATE " "
+               WS-DATE-ENTRY " " WS-AUDIT-EVENT
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       WRITE-TOLL-RESULT.
+
+           MOVE WS-GROUP-VEHICLE-ID TO TRES-VEHICLE-ID
+           MOVE WS-VEHICLE-TYPE     TO TRES-VEHICLE-TYPE
+           MOVE WS-GROUP-DATE       TO TRES-DATE
+           MOVE WS-TOTAL-FEE        TO TRES-TOTAL-FEE
+           MOVE WS-GROUP-ZONE-CODE  TO TRES-ZONE-CODE
+           WRITE TOLL-RESULT-REC.
+
+      *    REJECT A NON-NUMERIC OR IMPOSSIBLE WS-DATE-ENTRY BEFORE IT
+      *    REACHES HOLIDAYCHECK'S FUNCTION INTEGER-OF-DATE
+       VALIDATE-DATE-ENTRY.
+
+           MOVE 'Y' TO WS-DATE-VALID-FLAG
+
+           IF WS-DATE-ENTRY IS NOT NUMERIC
+               MOVE 'N' TO WS-DATE-VALID-FLAG
+           ELSE
+               IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                   MOVE 'N' TO WS-DATE-VALID-FLAG
+               END-IF
+               IF WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                   MOVE 'N' TO WS-DATE-VALID-FLAG
+               END-IF
+               IF WS-DATE-VALID-FLAG = 'Y'
+                   PERFORM CHECK-LEAP-YEAR
+                   MOVE WS-DIM(WS-DATE-MM) TO WS-MAX-DAY-FOR-MONTH
+                   IF WS-DATE-MM = 2 AND WS-LEAP-YEAR-FLAG = 'Y'
+                       MOVE 29 TO WS-MAX-DAY-FOR-MONTH
+                   END-IF
+                   IF WS-DATE-DD > WS-MAX-DAY-FOR-MONTH
+                       MOVE 'N' TO WS-DATE-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    A YEAR IS A LEAP YEAR IF DIVISIBLE BY 4, EXCEPT CENTURY
+      *    YEARS, WHICH MUST ALSO BE DIVISIBLE BY 400
+       CHECK-LEAP-YEAR.
+
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG
+
+           IF FUNCTION MOD(WS-DATE-YYYY, 4) = 0
+               IF FUNCTION MOD(WS-DATE-YYYY, 100) NOT = 0
+                   MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+               ELSE
+                   IF FUNCTION MOD(WS-DATE-YYYY, 400) = 0
+                       MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REJECT AN OUT-OF-RANGE OR NON-NUMERIC WS-TIME-ENTRY BEFORE
+      *    IT REACHES CALCULATE-FEE'S UNSTRING/NUMVAL
+       VALIDATE-TIME-VALUE.
+
+           MOVE 'Y' TO WS-TIME-VALID-FLAG
+
+           IF WS-TIME-ENTRY(3:1) NOT = ":"
+               MOVE 'N' TO WS-TIME-VALID-FLAG
+           ELSE
+               MOVE WS-TIME-ENTRY(1:2) TO TIME-HH-STR
+               MOVE WS-TIME-ENTRY(4:2) TO TIME-MM-STR
+               IF TIME-HH-STR IS NOT NUMERIC
+                  OR TIME-MM-STR IS NOT NUMERIC
+                   MOVE 'N' TO WS-TIME-VALID-FLAG
+               ELSE
+                   MOVE FUNCTION NUMVAL(TIME-HH-STR) TO WS-HOUR
+                   MOVE FUNCTION NUMVAL(TIME-MM-STR) TO WS-MINUTE
+                   IF WS-HOUR > 23 OR WS-MINUTE > 59
+                       MOVE 'N' TO WS-TIME-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
       *    CHECK IF ENTERED DATE IS A HOLIDAY
        CHECK-DATE-HOLIDAY.
 
            CALL 'HOLIDAYCHECK' USING WS-DATE-ENTRY WS-HOLIDAY-FLAG
                 IF WS-HOLIDAY-FLAG = 'Y'
-                   DISPLAY "IT IS A HOLIDAY - NO TOLL APPLIED!."
-                   STOP RUN
+                   MOVE "HOLIDAY CHECK: DATE IS A HOLIDAY - NO TOLL"
+                     TO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-RUN-MODE = 'B'
+                       DISPLAY "HOLIDAY " WS-DATE-ENTRY
+                           " - SKIPPING VEHICLE " WS-GROUP-VEHICLE-ID
+                   ELSE
+                       DISPLAY "IT IS A HOLIDAY - NO TOLL APPLIED!."
+                       MOVE 'Y' TO WS-ABORT-RUN
+                   END-IF
+                ELSE
+                   MOVE "HOLIDAY CHECK: NOT A HOLIDAY"
+                     TO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-RECORD
                 END-IF.
-      
-      *    CHECKING WHETHER VEHICLE IS EXEMPTED
+
+      *    LOOK THE PLATE UP IN THE VEHICLE REGISTRY TO GET THE
+      *    VEHICLE'S TYPE AND WHETHER IT IS TOLL-EXEMPT. A PLATE NOT
+      *    FOUND IN THE REGISTRY IS TREATED AS NOT EXEMPT.
         CHECK-EXEMPTION.
-      
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
-               IF WS-VEHICLE-TYPE = EXEMPT-VEH-TYP(IDX)
-                   MOVE 'Y' TO WS-EXEMPT-VEH-FLAG
-                   DISPLAY "NO TOLL - VEHICLE EXEMPTED!"
-                   STOP RUN
-               END-IF
-           END-PERFORM.
-           
+
+           MOVE 'N' TO WS-EXEMPT-VEH-FLAG
+           MOVE WS-VEHICLE-PLATE TO VREG-PLATE
+
+           READ VEHICLE-REGISTRY-FILE
+               INVALID KEY
+                   DISPLAY "VEHICLE NOT IN REGISTRY: " WS-VEHICLE-PLATE
+                   MOVE "EXEMPTION CHECK: PLATE NOT IN REGISTRY"
+                     TO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-RECORD
+               NOT INVALID KEY
+                   MOVE VREG-VEHICLE-TYPE TO WS-VEHICLE-TYPE
+                   IF VREG-EXEMPT-FLAG = 'Y'
+                       MOVE 'Y' TO WS-EXEMPT-VEH-FLAG
+                       MOVE "EXEMPTION CHECK: VEHICLE IS EXEMPT"
+                         TO WS-AUDIT-EVENT
+                       PERFORM WRITE-AUDIT-RECORD
+                       IF WS-RUN-MODE = 'B'
+                           DISPLAY "VEHICLE EXEMPTED - SKIPPING "
+                               WS-VEHICLE-PLATE
+                       ELSE
+                           DISPLAY "NO TOLL - VEHICLE EXEMPTED!"
+                           MOVE 'Y' TO WS-ABORT-RUN
+                       END-IF
+                   ELSE
+                       MOVE "EXEMPTION CHECK: VEHICLE NOT EXEMPT"
+                         TO WS-AUDIT-EVENT
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+           END-READ.
+
        TOLL-FEE-CALCULATION.
-       
+
            MOVE 0  TO WS-TOTAL-FEE
            MOVE 0  TO WS-HOURLY-MAXFEE
            MOVE 99 TO WS-CURRENT-HOUR
-       
+           MOVE 0  TO WS-HOURLY-MAX-IDX
+           MOVE 'N' TO WS-CAPPED-FLAG
+           PERFORM GET-ZONE-MAX-FEE
+
        PERFORM VARYING TIME-IDX FROM 1 BY 1 UNTIL TIME-IDX > TIME-COUNT
            MOVE WS-TIME-ENTRY-ITEM(TIME-IDX) TO WS-TIME-ENTRY
            PERFORM CALCULATE-FEE
-       
+
+           MOVE WS-TIME-ENTRY  TO PD-TIME(TIME-IDX)
+           MOVE WS-CURRENT-FEE TO PD-FEE(TIME-IDX)
+           MOVE WS-HOUR        TO PD-HOUR(TIME-IDX)
+           MOVE 'N'            TO PD-CHARGED(TIME-IDX)
+
            IF WS-HOUR NOT = WS-CURRENT-HOUR
                ADD WS-HOURLY-MAXFEE    TO WS-TOTAL-FEE
                MOVE WS-HOUR            TO WS-CURRENT-HOUR
                MOVE WS-CURRENT-FEE     TO WS-HOURLY-MAXFEE
+               MOVE TIME-IDX           TO WS-HOURLY-MAX-IDX
+               MOVE 'Y'                TO PD-CHARGED(TIME-IDX)
            ELSE
                IF WS-CURRENT-FEE > WS-HOURLY-MAXFEE
+                   MOVE 'N' TO PD-CHARGED(WS-HOURLY-MAX-IDX)
+                   MOVE SPACES TO WS-AUDIT-EVENT
+                   STRING "HOURLY DEDUP: "
+                       PD-TIME(WS-HOURLY-MAX-IDX)
+                       " SUPERSEDED BY HIGHER FEE AT "
+                       WS-TIME-ENTRY
+                       DELIMITED BY SIZE INTO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-RECORD
                    MOVE WS-CURRENT-FEE TO WS-HOURLY-MAXFEE
+                   MOVE TIME-IDX       TO WS-HOURLY-MAX-IDX
+                   MOVE 'Y'            TO PD-CHARGED(TIME-IDX)
                END-IF
            END-IF
 
@@ -146,13 +828,71 @@
       *    MAXIMUM HOURLY FEE
            ADD      WS-HOURLY-MAXFEE   TO WS-TOTAL-FEE
            DISPLAY  "MAX-HOURLY FEE:"     WS-TOTAL-FEE
-           
+
       *    MAXIMUM FEE FOR ONE DAY MUST BE 60 SEK
            IF WS-TOTAL-FEE > WS-MAX-DAILY-FEE
-               MOVE WS-MAX-DAILY-FEE   TO WS-TOTAL-FEE 
-               DISPLAY "MAX DAILY FEE:"   WS-TOTAL-FEE              
-           END-IF.
-       
+               MOVE WS-MAX-DAILY-FEE   TO WS-TOTAL-FEE
+               MOVE 'Y'                TO WS-CAPPED-FLAG
+               DISPLAY "MAX DAILY FEE:"   WS-TOTAL-FEE
+           END-IF
+
+           PERFORM WRITE-BILLING-STATEMENT.
+
+      *    WRITE A BILLING STATEMENT FOR THIS VEHICLE/DAY LISTING EACH
+      *    PASSAGE, ITS FEE BAND, WHETHER IT WAS MERGED AWAY BY THE
+      *    ONE-CHARGE-PER-HOUR RULE, AND THE FINAL CAPPED TOTAL
+       WRITE-BILLING-STATEMENT.
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "STATEMENT FOR " WS-VEHICLE-PLATE " (" WS-VEHICLE-TYPE
+               ") ON " WS-DATE-ENTRY " ZONE " WS-ZONE-CODE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           PERFORM VARYING TIME-IDX FROM 1 BY 1
+                   UNTIL TIME-IDX > TIME-COUNT
+               MOVE SPACES TO STATEMENT-LINE
+               IF PD-CHARGED(TIME-IDX) = 'Y'
+                   STRING "  " PD-TIME(TIME-IDX)
+                       "  FEE: " PD-FEE(TIME-IDX) " SEK  CHARGED"
+                       DELIMITED BY SIZE INTO STATEMENT-LINE
+               ELSE
+                   STRING "  " PD-TIME(TIME-IDX)
+                       "  FEE: " PD-FEE(TIME-IDX)
+                       " SEK  MERGED INTO HOUR " PD-HOUR(TIME-IDX)
+                       DELIMITED BY SIZE INTO STATEMENT-LINE
+               END-IF
+               WRITE STATEMENT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO STATEMENT-LINE
+           IF WS-CAPPED-FLAG = 'Y'
+               STRING "  TOTAL (CAPPED AT DAILY MAX): " WS-TOTAL-FEE
+                   " SEK" DELIMITED BY SIZE INTO STATEMENT-LINE
+           ELSE
+               STRING "  TOTAL: " WS-TOTAL-FEE " SEK"
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-IF
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+      *    LOOK UP THE CURRENT ZONE'S MAXIMUM DAILY FEE IN
+      *    ZONE-CAP-TABLE. A ZONE WITH NO CAP ON FILE FALLS BACK TO
+      *    THE ORIGINAL 60 SEK DEFAULT.
+       GET-ZONE-MAX-FEE.
+
+           MOVE 60 TO WS-MAX-DAILY-FEE
+
+           PERFORM VARYING ZIDX FROM 1 BY 1
+                   UNTIL ZIDX > WS-ZONE-CAP-COUNT
+               IF ZCAP-T-ZONE-CODE(ZIDX) = WS-ZONE-CODE
+                   MOVE ZCAP-T-MAX-DAILY-FEE(ZIDX) TO WS-MAX-DAILY-FEE
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
        CALCULATE-FEE.
 
            UNSTRING WS-TIME-ENTRY DELIMITED BY ":"
@@ -165,30 +905,38 @@
            MOVE FUNCTION NUMVAL(TIME-HH-STR) TO WS-HOUR
            MOVE FUNCTION NUMVAL(TIME-MM-STR) TO WS-MINUTE
 
-           EVALUATE TRUE
-               WHEN WS-HOUR = 6 AND WS-MINUTE >= 30 AND WS-MINUTE <= 59
-                   MOVE 13  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 6 AND WS-MINUTE >= 0 AND WS-MINUTE <= 29
-                   MOVE 8   TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 7
-                   MOVE 18  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 8 AND WS-MINUTE <= 29
-                   MOVE 13  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR >= 8 AND WS-HOUR<=14
-                    AND WS-MINUTE >= 30 AND WS-MINUTE<= 59
-                   MOVE 8   TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 15 AND WS-MINUTE <= 29
-                   MOVE 13  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 15 AND WS-MINUTE >= 30
-                   MOVE 18  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 16
-                   MOVE 18  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 17
-                   MOVE 13  TO  WS-CURRENT-FEE
-               WHEN WS-HOUR = 18 AND WS-MINUTE <= 29
-                   MOVE 8   TO  WS-CURRENT-FEE
-               WHEN OTHER
-                   MOVE 0   TO  WS-CURRENT-FEE
-           END-EVALUATE.
+           PERFORM GET-ZONE-FEE
+
+           MOVE SPACES TO WS-AUDIT-EVENT
+           STRING "FEE BAND: PASSAGE " WS-TIME-ENTRY " ZONE "
+               WS-ZONE-CODE " FEE " WS-CURRENT-FEE " SEK"
+               DELIMITED BY SIZE INTO WS-AUDIT-EVENT
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *    LOOK UP THE FEE BAND THE CURRENT WS-HOUR/WS-MINUTE FALLS
+      *    INTO FOR WS-ZONE-CODE IN ZONE-RATE-TABLE. TIME OUTSIDE
+      *    EVERY BAND ON FILE FOR THE ZONE IS FEE-FREE, THE SAME AS
+      *    THE ORIGINAL EVALUATE'S WHEN OTHER.
+       GET-ZONE-FEE.
+
+           MOVE 0 TO WS-CURRENT-FEE
+           COMPUTE WS-CUR-MINOFDAY = WS-HOUR * 60 + WS-MINUTE
+
+           PERFORM VARYING ZIDX FROM 1 BY 1
+                   UNTIL ZIDX > WS-ZONE-RATE-COUNT
+               IF ZRATE-T-ZONE-CODE(ZIDX) = WS-ZONE-CODE
+                   COMPUTE WS-BAND-START-MINOFDAY =
+                       ZRATE-T-START-HOUR(ZIDX) * 60
+                       + ZRATE-T-START-MIN(ZIDX)
+                   COMPUTE WS-BAND-END-MINOFDAY =
+                       ZRATE-T-END-HOUR(ZIDX) * 60
+                       + ZRATE-T-END-MIN(ZIDX)
+                   IF WS-CUR-MINOFDAY >= WS-BAND-START-MINOFDAY
+                      AND WS-CUR-MINOFDAY <= WS-BAND-END-MINOFDAY
+                       MOVE ZRATE-T-FEE(ZIDX) TO WS-CURRENT-FEE
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        EXIT.
