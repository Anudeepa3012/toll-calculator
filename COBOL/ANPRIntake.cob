@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANPRINTAKE.
+       AUTHOR.     ANUDEEPA ALAMPADATH.
+      *****************************************************************
+      * DATE        :  2025.04.25
+      * DESCRIPTION :  ANPR CAMERA FEED INTAKE
+      *                READS A PLATE/ZONE/TIMESTAMP EXPORT FROM THE
+      *                AUTOMATIC NUMBER-PLATE-RECOGNITION CAMERAS AT
+      *                THE TOLL POINTS, RESOLVES EACH PLATE'S VEHICLE
+      *                TYPE AGAINST THE VEHICLE REGISTRY, AND WRITES
+      *                PASSAGE-FILE RECORDS SO THE BATCH TOLL RUN CAN
+      *                PICK THEM UP WITHOUT ANY MANUAL ENTRY.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ANPR-FEED-FILE
+               ASSIGN TO "COBOL/DATA/ANPRFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANPR-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "ANPRSORT".
+
+           SELECT SORTED-ANPR-FILE
+               ASSIGN TO "COBOL/DATA/ANPRFEED.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           SELECT VEHICLE-REGISTRY-FILE
+               ASSIGN TO "COBOL/DATA/VEHICLEREG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VREG-PLATE
+               FILE STATUS IS WS-VEHREG-FILE-STATUS.
+
+           SELECT OPTIONAL PASSAGE-FILE
+               ASSIGN TO "COBOL/DATA/PASSAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PASSAGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+       FD  ANPR-FEED-FILE.
+       COPY "ANPRREC.cpy".
+
+      *    SORT WORK FILE - PLATE/DATE/ZONE/TIME IS THE SORT KEY SO A
+      *    VEHICLE'S PASSAGES COME OUT GROUPED BY DAY AND, WITHIN A
+      *    DAY, BY ZONE - MATCHING THE VEHICLE+DATE+ZONE GROUPING
+      *    TOLLCALCULATOR'S BATCH-RUN USES.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-PLATE                 PIC X(10).
+           05  SW-ZONE-CODE             PIC X(04).
+           05  SW-DATE                  PIC X(08).
+           05  SW-TIME                  PIC X(05).
+
+      *    SORTED COPY OF THE ANPR FEED, IN PLATE/DATE/ZONE/TIME ORDER,
+      *    READ SEQUENTIALLY IN PLACE OF THE RAW ANPR-FEED-FILE
+       FD  SORTED-ANPR-FILE.
+       01  SORTED-ANPR-REC.
+           05  SANPR-PLATE              PIC X(10).
+           05  SANPR-ZONE-CODE          PIC X(04).
+           05  SANPR-DATE               PIC X(08).
+           05  SANPR-TIME               PIC X(05).
+
+       FD  VEHICLE-REGISTRY-FILE.
+       COPY "VEHREGREC.cpy".
+
+       FD  PASSAGE-FILE.
+       COPY "PASSAGEREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ANPR-FILE-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-SORTED-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-VEHREG-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-PASSAGE-FILE-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-ANPR-EOF               PIC X     VALUE 'N'.
+
+       01  WS-VEHICLE-TYPE           PIC X(10).
+       01  WS-RECORD-COUNT           PIC 9(06) VALUE 0.
+       01  WS-UNKNOWN-COUNT          PIC 9(06) VALUE 0.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       MAIN-LOGIC.
+
+      *    THE RAW CAMERA EXPORT ARRIVES IN FEED (CAPTURE) ORDER, NOT
+      *    VEHICLE ORDER, SO IT IS SORTED BY PLATE/DATE/ZONE/TIME
+      *    BEFORE ANY PASSAGE-FILE RECORD IS WRITTEN. TOLLCALCULATOR'S
+      *    BATCH-RUN CONTROL-BREAK (AND ITS CHECKPOINT/RESTART SKIP
+      *    LOGIC) DEPENDS ON PASSAGE-FILE ALREADY BEING IN THIS ORDER -
+      *    AN UNSORTED FEED WOULD SPLIT ONE VEHICLE'S DAY ACROSS
+      *    SEVERAL NON-CONTIGUOUS GROUPS, OR MAKE A RESTART SKIP A
+      *    GROUP IT NEVER ACTUALLY PROCESSED.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PLATE SW-DATE SW-ZONE-CODE SW-TIME
+               USING ANPR-FEED-FILE
+               GIVING SORTED-ANPR-FILE
+
+           OPEN INPUT  SORTED-ANPR-FILE
+           OPEN INPUT  VEHICLE-REGISTRY-FILE
+           OPEN EXTEND PASSAGE-FILE
+
+           READ SORTED-ANPR-FILE
+               AT END MOVE 'Y' TO WS-ANPR-EOF
+           END-READ
+
+           PERFORM UNTIL WS-ANPR-EOF = 'Y'
+               PERFORM RESOLVE-VEHICLE-TYPE
+               PERFORM WRITE-PASSAGE-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+
+               READ SORTED-ANPR-FILE
+                   AT END MOVE 'Y' TO WS-ANPR-EOF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "ANPR PASSAGES INGESTED: " WS-RECORD-COUNT
+           DISPLAY "PLATES NOT IN REGISTRY: " WS-UNKNOWN-COUNT
+
+           CLOSE SORTED-ANPR-FILE
+           CLOSE VEHICLE-REGISTRY-FILE
+           CLOSE PASSAGE-FILE
+
+           STOP RUN.
+
+      *    LOOK THE CAMERA-READ PLATE UP IN THE VEHICLE REGISTRY TO GET
+      *    ITS TYPE. A PLATE NOT ON FILE IS INGESTED AS "UNKNOWN" -
+      *    THE SAME FALLBACK TOLLCALCULATOR'S CHECK-EXEMPTION USES FOR
+      *    AN UNREGISTERED PLATE - RATHER THAN DROPPING THE PASSAGE.
+       RESOLVE-VEHICLE-TYPE.
+
+           MOVE "UNKNOWN" TO WS-VEHICLE-TYPE
+           MOVE SANPR-PLATE TO VREG-PLATE
+
+           READ VEHICLE-REGISTRY-FILE
+               INVALID KEY
+                   ADD 1 TO WS-UNKNOWN-COUNT
+                   DISPLAY "PLATE NOT IN REGISTRY: " SANPR-PLATE
+               NOT INVALID KEY
+                   MOVE VREG-VEHICLE-TYPE TO WS-VEHICLE-TYPE
+           END-READ.
+
+      *    BUILD ONE PASSAGE-FILE RECORD FROM THE SORTED ANPR READ PLUS
+      *    THE REGISTRY-RESOLVED VEHICLE TYPE
+       WRITE-PASSAGE-RECORD.
+
+           MOVE SANPR-PLATE     TO PASSAGE-VEHICLE-ID
+           MOVE WS-VEHICLE-TYPE TO PASSAGE-VEHICLE-TYPE
+           MOVE SANPR-DATE      TO PASSAGE-DATE
+           MOVE SANPR-TIME      TO PASSAGE-TIME
+           MOVE SANPR-ZONE-CODE TO PASSAGE-ZONE-CODE
+           WRITE PASSAGE-REC.
