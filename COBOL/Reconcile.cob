@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR.     ANUDEEPA ALAMPADATH.
+      *****************************************************************
+      * DATE        :  2025.04.25
+      * DESCRIPTION :  DAILY/MONTHLY REVENUE RECONCILIATION REPORT
+      *                READS THE TOLL-RESULT-FILE PRODUCED BY THE
+      *                BATCH TOLL RUN AND TOTALS REVENUE BY DATE AND
+      *                BY VEHICLE TYPE SO FINANCE CAN RECONCILE
+      *                COLLECTED TOLLS AGAINST EXPECTED TRAFFIC VOLUME.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL TOLL-RESULT-FILE
+               ASSIGN TO "COBOL/DATA/TOLLRESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO "COBOL/DATA/RECONCILE-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+       FD  TOLL-RESULT-FILE.
+       COPY "TOLLRESREC.cpy".
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RESULT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-RESULT-EOF             PIC X     VALUE 'N'.
+
+       01  IDX                       PIC 9(03).
+
+       01  DATE-TOTALS.
+           05  DATE-TOTAL-ENTRY OCCURS 100 TIMES.
+               10  DT-DATE           PIC X(08).
+               10  DT-AMOUNT         PIC 9(07).
+       01  DATE-TOTAL-COUNT          PIC 9(03) VALUE 0.
+
+       01  TYPE-TOTALS.
+           05  TYPE-TOTAL-ENTRY OCCURS 30 TIMES.
+               10  TT-VEHICLE-TYPE   PIC X(10).
+               10  TT-AMOUNT         PIC 9(07).
+       01  TYPE-TOTAL-COUNT          PIC 9(02) VALUE 0.
+
+       01  ZONE-TOTALS.
+           05  ZONE-TOTAL-ENTRY OCCURS 10 TIMES.
+               10  ZT-ZONE-CODE      PIC X(04).
+               10  ZT-AMOUNT         PIC 9(07).
+       01  ZONE-TOTAL-COUNT          PIC 9(02) VALUE 0.
+
+       01  WS-GRAND-TOTAL            PIC 9(08) VALUE 0.
+       01  WS-VEHICLE-COUNT          PIC 9(06) VALUE 0.
+
+       01  WS-AMOUNT-EDIT            PIC ZZ,ZZZ,ZZ9.
+       01  WS-COUNT-EDIT             PIC ZZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       MAIN-LOGIC.
+
+           OPEN INPUT  TOLL-RESULT-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           IF WS-RESULT-FILE-STATUS NOT = "00"
+               DISPLAY "NO TOLL RESULTS TO RECONCILE YET"
+               MOVE 'Y' TO WS-RESULT-EOF
+           ELSE
+               READ TOLL-RESULT-FILE
+                   AT END MOVE 'Y' TO WS-RESULT-EOF
+               END-READ
+           END-IF
+
+           PERFORM UNTIL WS-RESULT-EOF = 'Y'
+               ADD 1 TO WS-VEHICLE-COUNT
+               ADD TRES-TOTAL-FEE TO WS-GRAND-TOTAL
+               PERFORM ACCUMULATE-BY-DATE
+               PERFORM ACCUMULATE-BY-TYPE
+               PERFORM ACCUMULATE-BY-ZONE
+
+               READ TOLL-RESULT-FILE
+                   AT END MOVE 'Y' TO WS-RESULT-EOF
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-RECONCILIATION-REPORT
+
+           CLOSE TOLL-RESULT-FILE
+           CLOSE RECON-REPORT-FILE
+
+           STOP RUN.
+
+      *    FIND OR ADD THE CURRENT RESULT'S DATE IN DATE-TOTALS
+       ACCUMULATE-BY-DATE.
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > DATE-TOTAL-COUNT
+               IF DT-DATE(IDX) = TRES-DATE
+                   ADD TRES-TOTAL-FEE TO DT-AMOUNT(IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+
+           IF DATE-TOTAL-COUNT < 100
+               ADD 1 TO DATE-TOTAL-COUNT
+               MOVE TRES-DATE       TO DT-DATE(DATE-TOTAL-COUNT)
+               MOVE TRES-TOTAL-FEE  TO DT-AMOUNT(DATE-TOTAL-COUNT)
+           END-IF.
+
+      *    FIND OR ADD THE CURRENT RESULT'S VEHICLE TYPE IN TYPE-TOTALS
+       ACCUMULATE-BY-TYPE.
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TYPE-TOTAL-COUNT
+               IF TT-VEHICLE-TYPE(IDX) = TRES-VEHICLE-TYPE
+                   ADD TRES-TOTAL-FEE TO TT-AMOUNT(IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+
+           IF TYPE-TOTAL-COUNT < 30
+               ADD 1 TO TYPE-TOTAL-COUNT
+               MOVE TRES-VEHICLE-TYPE
+                 TO TT-VEHICLE-TYPE(TYPE-TOTAL-COUNT)
+               MOVE TRES-TOTAL-FEE TO TT-AMOUNT(TYPE-TOTAL-COUNT)
+           END-IF.
+
+      *    FIND OR ADD THE CURRENT RESULT'S TOLL ZONE IN ZONE-TOTALS
+       ACCUMULATE-BY-ZONE.
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > ZONE-TOTAL-COUNT
+               IF ZT-ZONE-CODE(IDX) = TRES-ZONE-CODE
+                   ADD TRES-TOTAL-FEE TO ZT-AMOUNT(IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+
+           IF ZONE-TOTAL-COUNT < 10
+               ADD 1 TO ZONE-TOTAL-COUNT
+               MOVE TRES-ZONE-CODE  TO ZT-ZONE-CODE(ZONE-TOTAL-COUNT)
+               MOVE TRES-TOTAL-FEE  TO ZT-AMOUNT(ZONE-TOTAL-COUNT)
+           END-IF.
+
+      *    WRITE THE REVENUE-BY-DATE, REVENUE-BY-TYPE AND GRAND TOTAL
+      *    SECTIONS OF THE RECONCILIATION REPORT
+       WRITE-RECONCILIATION-REPORT.
+
+           MOVE "TOLL REVENUE RECONCILIATION REPORT"
+             TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE "REVENUE BY DATE" TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > DATE-TOTAL-COUNT
+               MOVE DT-AMOUNT(IDX) TO WS-AMOUNT-EDIT
+               STRING "  " DT-DATE(IDX) "  " WS-AMOUNT-EDIT " SEK"
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+               MOVE SPACES TO RECON-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE "REVENUE BY VEHICLE TYPE" TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > TYPE-TOTAL-COUNT
+               MOVE TT-AMOUNT(IDX) TO WS-AMOUNT-EDIT
+               STRING "  " TT-VEHICLE-TYPE(IDX) "  " WS-AMOUNT-EDIT
+                   " SEK" DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+               MOVE SPACES TO RECON-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE "REVENUE BY TOLL ZONE" TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > ZONE-TOTAL-COUNT
+               MOVE ZT-AMOUNT(IDX) TO WS-AMOUNT-EDIT
+               STRING "  " ZT-ZONE-CODE(IDX) "  " WS-AMOUNT-EDIT
+                   " SEK" DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+               MOVE SPACES TO RECON-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           MOVE WS-VEHICLE-COUNT TO WS-COUNT-EDIT
+           STRING "VEHICLE/DAY GROUPS RECONCILED: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           MOVE WS-GRAND-TOTAL TO WS-AMOUNT-EDIT
+           STRING "GRAND TOTAL REVENUE: " WS-AMOUNT-EDIT " SEK"
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE.
